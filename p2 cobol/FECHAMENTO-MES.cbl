@@ -0,0 +1,208 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FECHAMENTO-MES.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY COD-ID OF REG-ARQAGENCIA
+           FILE STATUS ARQ-OK.
+
+           SELECT ARQ-EXTR ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY IS CHAVE-EXTR
+           FILE STATUS ARQ-EXTR-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-CONTA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "arqAgencia.dat".
+
+       01 REG-ARQAGENCIA.
+           02 DADOSDECODIGO.
+               03 COD-AGENCIA PIC 9(4).
+               03 COD-CONTA-CORRENTE PIC 9(4).
+           02 COD-ID REDEFINES DADOSDECODIGO PIC 9(8).
+           02 NOME PIC A(40).
+           02 SALDO PIC S9(9)V99.
+           02 COD-CLIENTE PIC 9(11).
+           02 LIMITE PIC S9(9)V99.
+           02 STATUS-CONTA PIC X(1).
+           02 ULTIMO-NUM-SEQ PIC 9(9).
+           02 TIPO-CONTA PIC X(1).
+
+       FD ARQ-EXTR LABEL RECORD STANDARD
+           DATA RECORD IS R-EXTR
+           VALUE OF FILE-ID IS "ARQEXTR.DAT".
+
+       01 R-EXTR.
+           02 DATA-SISTEMA.
+               03 ANO PIC 99.
+               03 MES PIC 99.
+               03 DIA PIC 99.
+           02 CHAVE-EXTR.
+               03 CODIGO.
+                   04 AGENCIA PIC 9(4).
+                   04 CONTA PIC 9(4).
+               03 NUM-SEQ PIC 9(9).
+           02 TIPO-MOV PIC X(12).
+           02 VL-MOV PIC S9(9)V99.
+           02 SD-ATUAL PIC S9(9)V99.
+           02 OPERADOR PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 ARQ-OK PIC X(2) VALUE ZEROS.
+       01 ARQ-EXTR-OK PIC X(2) VALUE ZEROS.
+       01 EOF PIC 9 VALUE ZERO.
+
+       01 PERIODO-FECHAMENTO.
+           02 ANO-FECHAMENTO PIC 99.
+           02 MES-FECHAMENTO PIC 99.
+
+       01 AGENCIA-ANTERIOR PIC 9(4) VALUE ZEROS.
+       01 PRIMEIRA-LEITURA PIC 9 VALUE 1.
+
+       01 SUBTOTAL-DEPOSITOS PIC S9(9)V99 VALUE ZEROS.
+       01 SUBTOTAL-SAQUES PIC S9(9)V99 VALUE ZEROS.
+       01 SUBTOTAL-LIQUIDO PIC S9(9)V99 VALUE ZEROS.
+       01 SUBTOTAL-SALDO PIC S9(9)V99 VALUE ZEROS.
+
+       01 TOTAL-DEPOSITOS PIC S9(9)V99 VALUE ZEROS.
+       01 TOTAL-SAQUES PIC S9(9)V99 VALUE ZEROS.
+       01 TOTAL-LIQUIDO PIC S9(9)V99 VALUE ZEROS.
+       01 TOTAL-SALDO PIC S9(9)V99 VALUE ZEROS.
+
+       01 DADOS-E.
+           02 COD-AGENCIA-E PIC ZZZ9.
+           02 SUBTOTAL-DEPOSITOS-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 SUBTOTAL-SAQUES-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 SUBTOTAL-LIQUIDO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 SUBTOTAL-SALDO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 TOTAL-DEPOSITOS-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 TOTAL-SAQUES-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 TOTAL-LIQUIDO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 TOTAL-SALDO-E PIC -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       FECHAMENTO.
+           PERFORM ABRE.
+           DISPLAY " ".
+           DISPLAY "MOVIMENTACAO DO MES POR AGENCIA".
+           PERFORM RESUMO-MOVIMENTACAO.
+           DISPLAY " ".
+           DISPLAY "SALDO FINAL POR AGENCIA".
+           PERFORM RESUMO-SALDO.
+           STOP RUN.
+
+       ABRE.
+           DISPLAY "FECHAMENTO MENSAL - RESUMO POR AGENCIA".
+           DISPLAY " ".
+           DISPLAY "Mes de fechamento (AAMM): " WITH NO ADVANCING.
+           ACCEPT PERIODO-FECHAMENTO.
+
+       RESUMO-MOVIMENTACAO.
+           MOVE ZERO TO EOF.
+           MOVE 1 TO PRIMEIRA-LEITURA.
+           MOVE ZEROS TO TOTAL-DEPOSITOS, TOTAL-SAQUES, TOTAL-LIQUIDO.
+           OPEN INPUT ARQ-EXTR.
+           IF ARQ-EXTR-OK NOT = "00"
+               DISPLAY "Erro ao abrir ARQEXTR.DAT - status "
+                   ARQ-EXTR-OK
+               MOVE 1 TO EOF.
+           PERFORM LE-E-SOMA-MOVIMENTO UNTIL EOF = 1.
+           IF PRIMEIRA-LEITURA = 0
+               PERFORM SUBTOTAL-MOVIMENTACAO-AGENCIA.
+           MOVE TOTAL-DEPOSITOS TO TOTAL-DEPOSITOS-E.
+           MOVE TOTAL-SAQUES TO TOTAL-SAQUES-E.
+           MOVE TOTAL-LIQUIDO TO TOTAL-LIQUIDO-E.
+           DISPLAY " ".
+           DISPLAY "TOTAL GERAL DEPOSITOS...: " TOTAL-DEPOSITOS-E.
+           DISPLAY "TOTAL GERAL SAQUES......: " TOTAL-SAQUES-E.
+           DISPLAY "MOVIMENTO LIQUIDO GERAL.: " TOTAL-LIQUIDO-E.
+           CLOSE ARQ-EXTR.
+
+       LE-E-SOMA-MOVIMENTO.
+           READ ARQ-EXTR NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0
+               IF ANO = ANO-FECHAMENTO AND MES = MES-FECHAMENTO
+                   PERFORM QUEBRA-MOVIMENTACAO-AGENCIA
+                   IF VL-MOV > ZEROS
+                       ADD VL-MOV TO SUBTOTAL-DEPOSITOS
+                       ADD VL-MOV TO TOTAL-DEPOSITOS
+                   ELSE
+                       IF VL-MOV < ZEROS
+                           SUBTRACT VL-MOV FROM SUBTOTAL-SAQUES
+                           SUBTRACT VL-MOV FROM TOTAL-SAQUES
+                       END-IF
+                   END-IF
+                   ADD VL-MOV TO SUBTOTAL-LIQUIDO
+                   ADD VL-MOV TO TOTAL-LIQUIDO.
+
+       QUEBRA-MOVIMENTACAO-AGENCIA.
+           IF PRIMEIRA-LEITURA = 1
+               MOVE AGENCIA TO AGENCIA-ANTERIOR
+               MOVE 0 TO PRIMEIRA-LEITURA
+           ELSE
+               IF AGENCIA NOT = AGENCIA-ANTERIOR
+                   PERFORM SUBTOTAL-MOVIMENTACAO-AGENCIA
+                   MOVE AGENCIA TO AGENCIA-ANTERIOR
+                   MOVE ZEROS TO SUBTOTAL-DEPOSITOS, SUBTOTAL-SAQUES,
+                       SUBTOTAL-LIQUIDO.
+
+       SUBTOTAL-MOVIMENTACAO-AGENCIA.
+           MOVE SUBTOTAL-DEPOSITOS TO SUBTOTAL-DEPOSITOS-E.
+           MOVE SUBTOTAL-SAQUES TO SUBTOTAL-SAQUES-E.
+           MOVE SUBTOTAL-LIQUIDO TO SUBTOTAL-LIQUIDO-E.
+           DISPLAY "AGENCIA " AGENCIA-ANTERIOR
+               " DEPOSITOS " SUBTOTAL-DEPOSITOS-E
+               " SAQUES " SUBTOTAL-SAQUES-E
+               " LIQUIDO " SUBTOTAL-LIQUIDO-E.
+
+       RESUMO-SALDO.
+           MOVE ZERO TO EOF.
+           MOVE 1 TO PRIMEIRA-LEITURA.
+           MOVE ZEROS TO TOTAL-SALDO.
+           OPEN INPUT ARQ-CONTA.
+           IF ARQ-OK NOT = "00"
+               DISPLAY "Erro ao abrir arqAgencia.dat - status " ARQ-OK
+               MOVE 1 TO EOF.
+           PERFORM LE-E-SOMA-SALDO UNTIL EOF = 1.
+           IF PRIMEIRA-LEITURA = 0
+               PERFORM SUBTOTAL-SALDO-AGENCIA.
+           MOVE TOTAL-SALDO TO TOTAL-SALDO-E.
+           DISPLAY " ".
+           DISPLAY "SALDO AGREGADO GERAL....: " TOTAL-SALDO-E.
+           CLOSE ARQ-CONTA.
+
+       LE-E-SOMA-SALDO.
+           READ ARQ-CONTA NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0
+               PERFORM QUEBRA-SALDO-AGENCIA
+               ADD SALDO TO SUBTOTAL-SALDO
+               ADD SALDO TO TOTAL-SALDO.
+
+       QUEBRA-SALDO-AGENCIA.
+           IF PRIMEIRA-LEITURA = 1
+               MOVE COD-AGENCIA TO AGENCIA-ANTERIOR
+               MOVE 0 TO PRIMEIRA-LEITURA
+           ELSE
+               IF COD-AGENCIA NOT = AGENCIA-ANTERIOR
+                   PERFORM SUBTOTAL-SALDO-AGENCIA
+                   MOVE COD-AGENCIA TO AGENCIA-ANTERIOR
+                   MOVE ZEROS TO SUBTOTAL-SALDO.
+
+       SUBTOTAL-SALDO-AGENCIA.
+           MOVE AGENCIA-ANTERIOR TO COD-AGENCIA-E.
+           MOVE SUBTOTAL-SALDO TO SUBTOTAL-SALDO-E.
+           DISPLAY "AGENCIA " COD-AGENCIA-E
+               " SALDO FINAL " SUBTOTAL-SALDO-E.
+
+       END PROGRAM FECHAMENTO-MES.
