@@ -0,0 +1,109 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPORTA-CONTAS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY COD-ID OF REG-ARQAGENCIA
+           FILE STATUS ARQ-OK.
+
+           SELECT ARQ-SAIDA ASSIGN TO DISK
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS ARQ-SAIDA-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-CONTA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "arqAgencia.dat".
+
+       01 REG-ARQAGENCIA.
+           02 DADOSDECODIGO.
+               03 COD-AGENCIA PIC 9(4).
+               03 COD-CONTA-CORRENTE PIC 9(4).
+           02 COD-ID REDEFINES DADOSDECODIGO PIC 9(8).
+           02 NOME PIC A(40).
+           02 SALDO PIC S9(9)V99.
+           02 COD-CLIENTE PIC 9(11).
+           02 LIMITE PIC S9(9)V99.
+           02 STATUS-CONTA PIC X(1).
+           02 ULTIMO-NUM-SEQ PIC 9(9).
+           02 TIPO-CONTA PIC X(1).
+
+       FD ARQ-SAIDA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "CONTAS_EXPORT.TXT".
+
+       01 LINHA-SAIDA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 ARQ-OK PIC X(2) VALUE ZEROS.
+       01 ARQ-SAIDA-OK PIC X(2) VALUE ZEROS.
+       01 EOF PIC 9 VALUE ZERO.
+       01 CONTADOR-EXPORTADAS PIC 9(5) VALUE ZEROS.
+
+       01 LINHA-E.
+           02 COD-AGENCIA-E PIC 9(4).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 COD-CONTA-CORRENTE-E PIC 9(4).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 NOME-E PIC A(40).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 SALDO-E PIC -9(9)V99.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 COD-CLIENTE-E PIC 9(11).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 LIMITE-E PIC -9(9)V99.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 STATUS-CONTA-E PIC X(1).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 TIPO-CONTA-E PIC X(1).
+
+       PROCEDURE DIVISION.
+       EXPORTA.
+           PERFORM ABRE.
+           PERFORM LE-E-EXPORTA UNTIL EOF = 1.
+           DISPLAY " ".
+           DISPLAY "CONTAS EXPORTADAS: " CONTADOR-EXPORTADAS.
+           CLOSE ARQ-CONTA.
+           CLOSE ARQ-SAIDA.
+           STOP RUN.
+
+       ABRE.
+           DISPLAY "EXPORTACAO DE CONTAS PARA ARQUIVO TEXTO".
+           DISPLAY " ".
+           OPEN INPUT ARQ-CONTA.
+           IF ARQ-OK NOT = "00"
+               DISPLAY "Erro ao abrir arqAgencia.dat - status " ARQ-OK
+               MOVE 1 TO EOF.
+           OPEN OUTPUT ARQ-SAIDA.
+           IF ARQ-SAIDA-OK NOT = "00"
+               DISPLAY "Erro ao abrir CONTAS_EXPORT.TXT - status "
+                   ARQ-SAIDA-OK
+               MOVE 1 TO EOF.
+
+       LE-E-EXPORTA.
+           READ ARQ-CONTA NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0
+               PERFORM GRAVA-LINHA.
+
+       GRAVA-LINHA.
+           MOVE COD-AGENCIA TO COD-AGENCIA-E.
+           MOVE COD-CONTA-CORRENTE TO COD-CONTA-CORRENTE-E.
+           MOVE NOME TO NOME-E.
+           MOVE SALDO TO SALDO-E.
+           MOVE COD-CLIENTE TO COD-CLIENTE-E.
+           MOVE LIMITE TO LIMITE-E.
+           MOVE STATUS-CONTA TO STATUS-CONTA-E.
+           MOVE TIPO-CONTA TO TIPO-CONTA-E.
+           MOVE LINHA-E TO LINHA-SAIDA.
+           WRITE LINHA-SAIDA.
+           ADD 1 TO CONTADOR-EXPORTADAS.
+
+       END PROGRAM EXPORTA-CONTAS.
