@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECUP-CONTAS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY COD-ID OF REG-ARQAGENCIA
+           FILE STATUS ARQ-OK.
+
+           SELECT ARQ-EXTR ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS CHAVE-EXTR
+           FILE STATUS ARQ-EXTR-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-CONTA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "arqAgencia.dat".
+
+       01 REG-ARQAGENCIA.
+           02 DADOSDECODIGO.
+               03 COD-AGENCIA PIC 9(4).
+               03 COD-CONTA-CORRENTE PIC 9(4).
+           02 COD-ID REDEFINES DADOSDECODIGO PIC 9(8).
+           02 NOME PIC A(40).
+           02 SALDO PIC S9(9)V99.
+           02 COD-CLIENTE PIC 9(11).
+           02 LIMITE PIC S9(9)V99.
+           02 STATUS-CONTA PIC X(1).
+           02 ULTIMO-NUM-SEQ PIC 9(9).
+           02 TIPO-CONTA PIC X(1).
+
+       FD ARQ-EXTR LABEL RECORD STANDARD
+           DATA RECORD IS R-EXTR
+           VALUE OF FILE-ID IS "ARQEXTR.DAT".
+
+       01 R-EXTR.
+           02 DATA-SISTEMA.
+               03 ANO PIC 99.
+               03 MES PIC 99.
+               03 DIA PIC 99.
+           02 CHAVE-EXTR.
+               03 CODIGO.
+                   04 AGENCIA PIC 9(4).
+                   04 CONTA PIC 9(4).
+               03 NUM-SEQ PIC 9(9).
+           02 TIPO-MOV PIC X(12).
+           02 VL-MOV PIC S9(9)V99.
+           02 SD-ATUAL PIC S9(9)V99.
+           02 OPERADOR PIC X(8).
+           66 COD-ID-EXTR RENAMES AGENCIA THRU CONTA.
+
+       WORKING-STORAGE SECTION.
+       01 ARQ-OK PIC X(2) VALUE ZEROS.
+       01 ARQ-EXTR-OK PIC X(2) VALUE ZEROS.
+       01 EOF PIC 9 VALUE ZERO.
+       01 SEM-MOV PIC 9 VALUE ZERO.
+       01 FIM-MOV PIC 9 VALUE ZERO.
+       01 NUM-SEQ-LIDO PIC 9(9) VALUE ZEROS.
+       01 SD-ATUAL-LIDO PIC S9(9)V99 VALUE ZEROS.
+       01 CONTADOR-CORRIGIDAS PIC 9(5) VALUE ZEROS.
+       01 CONTADOR-CONFERIDAS PIC 9(5) VALUE ZEROS.
+
+       01 DADOS-E.
+           02 COD-AGENCIA-E PIC ZZZ9.
+           02 COD-CONTA-CORRENTE-E PIC ZZZ9.
+           02 SALDO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 SALDO-CORRIGIDO-E PIC -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       CONFERE.
+           PERFORM ABRE.
+           PERFORM LE-E-VERIFICA UNTIL EOF = 1.
+           DISPLAY " ".
+           DISPLAY "CONTAS CONFERIDAS.: " CONTADOR-CONFERIDAS.
+           DISPLAY "CONTAS CORRIGIDAS.: " CONTADOR-CORRIGIDAS.
+           CLOSE ARQ-CONTA.
+           CLOSE ARQ-EXTR.
+           STOP RUN.
+
+       ABRE.
+           DISPLAY "RECUPERACAO/CONFERENCIA - CONTAS X EXTRATO".
+           DISPLAY " ".
+           OPEN I-O ARQ-CONTA.
+           IF ARQ-OK NOT = "00"
+               DISPLAY "Erro ao abrir arqAgencia.dat - status " ARQ-OK
+               MOVE 1 TO EOF.
+           OPEN INPUT ARQ-EXTR.
+           IF ARQ-EXTR-OK NOT = "00"
+               DISPLAY "Erro ao abrir ARQEXTR.DAT - status " ARQ-EXTR-OK
+               MOVE 1 TO EOF.
+
+       LE-E-VERIFICA.
+           READ ARQ-CONTA NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0
+               ADD 1 TO CONTADOR-CONFERIDAS
+               PERFORM VERIFICA-CONTA.
+
+       VERIFICA-CONTA.
+           MOVE COD-ID OF REG-ARQAGENCIA TO CODIGO OF R-EXTR.
+           MOVE ZEROS TO NUM-SEQ OF R-EXTR.
+           MOVE ZERO TO SEM-MOV.
+           MOVE ZERO TO FIM-MOV.
+           MOVE ZEROS TO NUM-SEQ-LIDO.
+           MOVE SALDO TO SD-ATUAL-LIDO.
+           START ARQ-EXTR KEY IS NOT LESS THAN CHAVE-EXTR
+               INVALID KEY MOVE 1 TO SEM-MOV.
+           IF SEM-MOV = 0
+               PERFORM BUSCA-ULTIMO-MOV UNTIL FIM-MOV = 1
+               IF NUM-SEQ-LIDO > ULTIMO-NUM-SEQ
+                   PERFORM CORRIGE-SALDO.
+
+       BUSCA-ULTIMO-MOV.
+           READ ARQ-EXTR NEXT RECORD AT END MOVE 1 TO FIM-MOV.
+           IF FIM-MOV = 0
+               IF COD-ID-EXTR = COD-ID OF REG-ARQAGENCIA
+                   MOVE NUM-SEQ OF R-EXTR TO NUM-SEQ-LIDO
+                   MOVE SD-ATUAL TO SD-ATUAL-LIDO
+               ELSE
+                   MOVE 1 TO FIM-MOV.
+
+       CORRIGE-SALDO.
+           MOVE COD-AGENCIA OF REG-ARQAGENCIA TO COD-AGENCIA-E.
+           MOVE COD-CONTA-CORRENTE OF REG-ARQAGENCIA
+               TO COD-CONTA-CORRENTE-E.
+           MOVE SALDO TO SALDO-E.
+           MOVE SD-ATUAL-LIDO TO SALDO-CORRIGIDO-E.
+           DISPLAY "AGENCIA " COD-AGENCIA-E " CONTA "
+               COD-CONTA-CORRENTE-E " SALDO " SALDO-E
+               " CORRIGIDO PARA " SALDO-CORRIGIDO-E.
+           MOVE SD-ATUAL-LIDO TO SALDO.
+           MOVE NUM-SEQ-LIDO TO ULTIMO-NUM-SEQ.
+           REWRITE REG-ARQAGENCIA
+               INVALID KEY DISPLAY "Erro ao corrigir conta "
+                   COD-AGENCIA-E COD-CONTA-CORRENTE-E.
+           ADD 1 TO CONTADOR-CORRIGIDAS.
+
+       END PROGRAM RECUP-CONTAS.
