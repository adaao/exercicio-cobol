@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONCILIA-CONTAS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY COD-ID OF REG-ARQAGENCIA
+           FILE STATUS ARQ-OK.
+
+           SELECT ARQ-EXTR ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS CHAVE-EXTR
+           FILE STATUS ARQ-EXTR-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-CONTA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "arqAgencia.dat".
+
+       01 REG-ARQAGENCIA.
+           02 DADOSDECODIGO.
+               03 COD-AGENCIA PIC 9(4).
+               03 COD-CONTA-CORRENTE PIC 9(4).
+           02 COD-ID REDEFINES DADOSDECODIGO PIC 9(8).
+           02 NOME PIC A(40).
+           02 SALDO PIC S9(9)V99.
+           02 COD-CLIENTE PIC 9(11).
+           02 LIMITE PIC S9(9)V99.
+           02 STATUS-CONTA PIC X(1).
+           02 ULTIMO-NUM-SEQ PIC 9(9).
+           02 TIPO-CONTA PIC X(1).
+
+       FD ARQ-EXTR LABEL RECORD STANDARD
+           DATA RECORD IS R-EXTR
+           VALUE OF FILE-ID IS "ARQEXTR.DAT".
+
+       01 R-EXTR.
+           02 DATA-SISTEMA.
+               03 ANO PIC 99.
+               03 MES PIC 99.
+               03 DIA PIC 99.
+           02 CHAVE-EXTR.
+               03 CODIGO.
+                   04 AGENCIA PIC 9(4).
+                   04 CONTA PIC 9(4).
+               03 NUM-SEQ PIC 9(9).
+           02 TIPO-MOV PIC X(12).
+           02 VL-MOV PIC S9(9)V99.
+           02 SD-ATUAL PIC S9(9)V99.
+           02 OPERADOR PIC X(8).
+           66 COD-ID-EXTR RENAMES AGENCIA THRU CONTA.
+
+       WORKING-STORAGE SECTION.
+       01 ARQ-OK PIC X(2) VALUE ZEROS.
+       01 ARQ-EXTR-OK PIC X(2) VALUE ZEROS.
+       01 EOF PIC 9 VALUE ZERO.
+       01 SEM-MOV PIC 9 VALUE ZERO.
+       01 FIM-MOV PIC 9 VALUE ZERO.
+       01 PRIMEIRO-MOV PIC 9 VALUE ZERO.
+       01 SALDO-APURADO PIC S9(9)V99 VALUE ZEROS.
+
+       01 AGENCIA-ANTERIOR PIC 9(4) VALUE ZEROS.
+       01 PRIMEIRA-LEITURA PIC 9 VALUE 1.
+       01 CONTADOR-DIVERGENTES PIC 9(5) VALUE ZEROS.
+
+       01 TOTAIS.
+           02 SUBTOTAL-DECLARADO PIC S9(9)V99 VALUE ZEROS.
+           02 SUBTOTAL-APURADO PIC S9(9)V99 VALUE ZEROS.
+           02 TOTAL-DECLARADO PIC S9(9)V99 VALUE ZEROS.
+           02 TOTAL-APURADO PIC S9(9)V99 VALUE ZEROS.
+
+       01 DADOS-E.
+           02 COD-AGENCIA-E PIC ZZZ9.
+           02 COD-CONTA-CORRENTE-E PIC ZZZ9.
+           02 SALDO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 SALDO-APURADO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 SUBTOTAL-DECLARADO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 SUBTOTAL-APURADO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 TOTAL-DECLARADO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 TOTAL-APURADO-E PIC -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       CONCILIA.
+           PERFORM ABRE.
+           PERFORM LE-E-CONCILIA UNTIL EOF = 1.
+           IF PRIMEIRA-LEITURA = 0
+               PERFORM SUBTOTAL-DA-AGENCIA.
+           MOVE TOTAL-DECLARADO TO TOTAL-DECLARADO-E.
+           MOVE TOTAL-APURADO TO TOTAL-APURADO-E.
+           DISPLAY " ".
+           DISPLAY "TOTAL GERAL DECLARADO: " TOTAL-DECLARADO-E.
+           DISPLAY "TOTAL GERAL APURADO..: " TOTAL-APURADO-E.
+           DISPLAY "CONTAS DIVERGENTES...: " CONTADOR-DIVERGENTES.
+           CLOSE ARQ-CONTA.
+           CLOSE ARQ-EXTR.
+           STOP RUN.
+
+       ABRE.
+           DISPLAY "CONCILIACAO - SALDO DA CONTA X HISTORICO DO EXTRATO".
+           DISPLAY " ".
+           OPEN INPUT ARQ-CONTA.
+           IF ARQ-OK NOT = "00"
+               DISPLAY "Erro ao abrir arqAgencia.dat - status " ARQ-OK
+               MOVE 1 TO EOF.
+           OPEN INPUT ARQ-EXTR.
+           IF ARQ-EXTR-OK NOT = "00"
+               DISPLAY "Erro ao abrir ARQEXTR.DAT - status " ARQ-EXTR-OK
+               MOVE 1 TO EOF.
+
+       LE-E-CONCILIA.
+           READ ARQ-CONTA NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0
+               PERFORM QUEBRA-DE-AGENCIA
+               PERFORM APURA-SALDO-EXTRATO
+               PERFORM CONCILIA-CONTA
+               ADD SALDO TO SUBTOTAL-DECLARADO
+               ADD SALDO-APURADO TO SUBTOTAL-APURADO
+               ADD SALDO TO TOTAL-DECLARADO
+               ADD SALDO-APURADO TO TOTAL-APURADO.
+
+       QUEBRA-DE-AGENCIA.
+           IF PRIMEIRA-LEITURA = 1
+               MOVE COD-AGENCIA TO AGENCIA-ANTERIOR
+               MOVE 0 TO PRIMEIRA-LEITURA
+               PERFORM CABECALHO-DA-AGENCIA
+           ELSE
+               IF COD-AGENCIA NOT = AGENCIA-ANTERIOR
+                   PERFORM SUBTOTAL-DA-AGENCIA
+                   MOVE COD-AGENCIA TO AGENCIA-ANTERIOR
+                   MOVE ZEROS TO SUBTOTAL-DECLARADO, SUBTOTAL-APURADO
+                   PERFORM CABECALHO-DA-AGENCIA.
+
+       CABECALHO-DA-AGENCIA.
+           DISPLAY " ".
+           DISPLAY "AGENCIA: " COD-AGENCIA.
+
+       SUBTOTAL-DA-AGENCIA.
+           MOVE SUBTOTAL-DECLARADO TO SUBTOTAL-DECLARADO-E.
+           MOVE SUBTOTAL-APURADO TO SUBTOTAL-APURADO-E.
+           DISPLAY "SUBTOTAL AGENCIA " AGENCIA-ANTERIOR
+               " DECLARADO " SUBTOTAL-DECLARADO-E
+               " APURADO " SUBTOTAL-APURADO-E.
+
+       APURA-SALDO-EXTRATO.
+           MOVE COD-ID OF REG-ARQAGENCIA TO CODIGO OF R-EXTR.
+           MOVE ZEROS TO NUM-SEQ OF R-EXTR.
+           MOVE ZERO TO SEM-MOV.
+           MOVE ZERO TO FIM-MOV.
+           MOVE ZERO TO PRIMEIRO-MOV.
+           MOVE ZEROS TO SALDO-APURADO.
+           START ARQ-EXTR KEY IS NOT LESS THAN CHAVE-EXTR
+               INVALID KEY MOVE 1 TO SEM-MOV.
+           IF SEM-MOV = 0
+               MOVE 1 TO PRIMEIRO-MOV
+               PERFORM SOMA-MOVIMENTO UNTIL FIM-MOV = 1
+           ELSE
+               MOVE SALDO TO SALDO-APURADO.
+
+       SOMA-MOVIMENTO.
+           READ ARQ-EXTR NEXT RECORD AT END MOVE 1 TO FIM-MOV.
+           IF FIM-MOV = 0
+               IF COD-ID-EXTR = COD-ID OF REG-ARQAGENCIA
+                   IF PRIMEIRO-MOV = 1
+                       MOVE SD-ATUAL TO SALDO-APURADO
+                       MOVE 0 TO PRIMEIRO-MOV
+                   ELSE
+                       ADD VL-MOV TO SALDO-APURADO
+               ELSE
+                   MOVE 1 TO FIM-MOV.
+
+       CONCILIA-CONTA.
+           IF SALDO-APURADO NOT = SALDO
+               ADD 1 TO CONTADOR-DIVERGENTES
+               MOVE COD-AGENCIA TO COD-AGENCIA-E
+               MOVE COD-CONTA-CORRENTE TO COD-CONTA-CORRENTE-E
+               MOVE SALDO TO SALDO-E
+               MOVE SALDO-APURADO TO SALDO-APURADO-E
+               DISPLAY "DIVERGENCIA - AGENCIA " COD-AGENCIA-E
+                   " CONTA " COD-CONTA-CORRENTE-E
+                   " DECLARADO " SALDO-E " APURADO " SALDO-APURADO-E.
+
+       END PROGRAM CONCILIA-CONTAS.
