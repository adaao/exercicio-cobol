@@ -0,0 +1,85 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXCECAO-SALDO.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY COD-ID OF REG-ARQAGENCIA
+           FILE STATUS ARQ-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-CONTA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "arqAgencia.dat".
+
+       01 REG-ARQAGENCIA.
+           02 DADOSDECODIGO.
+               03 COD-AGENCIA PIC 9(4).
+               03 COD-CONTA-CORRENTE PIC 9(4).
+           02 COD-ID REDEFINES DADOSDECODIGO PIC 9(8).
+           02 NOME PIC A(40).
+           02 SALDO PIC S9(9)V99.
+           02 COD-CLIENTE PIC 9(11).
+           02 LIMITE PIC S9(9)V99.
+           02 STATUS-CONTA PIC X(1).
+           02 ULTIMO-NUM-SEQ PIC 9(9).
+           02 TIPO-CONTA PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 ARQ-OK PIC X(2) VALUE ZEROS.
+       01 EOF PIC 9 VALUE ZERO.
+
+       01 SALDO-MINIMO PIC S9(9)V99 VALUE ZEROS.
+       01 CONTADOR-EXCECOES PIC 9(5) VALUE ZEROS.
+
+       01 DADOS-E.
+           02 COD-AGENCIA-E PIC ZZZ9.
+           02 COD-CONTA-CORRENTE-E PIC ZZZ9.
+           02 NOME-E PIC A(40).
+           02 SALDO-E PIC -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       GERA-RELATORIO.
+           PERFORM ABRE.
+           DISPLAY " ".
+           PERFORM LE-E-VERIFICA UNTIL EOF = 1.
+           DISPLAY " ".
+           DISPLAY "TOTAL DE CONTAS EM EXCECAO: " CONTADOR-EXCECOES.
+           CLOSE ARQ-CONTA.
+           STOP RUN.
+
+       ABRE.
+           DISPLAY "RELATORIO DE EXCECOES - SALDOS BAIXOS OU NEGATIVOS".
+           DISPLAY " ".
+           DISPLAY "Saldo minimo aceitavel (contas abaixo desse valor "
+               "aparecem no relatorio): " WITH NO ADVANCING.
+           ACCEPT SALDO-MINIMO.
+           OPEN INPUT ARQ-CONTA.
+           IF ARQ-OK NOT = "00"
+               DISPLAY "Erro ao abrir arqAgencia.dat - status " ARQ-OK
+               MOVE 1 TO EOF.
+
+       LE-E-VERIFICA.
+           READ ARQ-CONTA NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0
+               IF SALDO < SALDO-MINIMO
+                   PERFORM IMPRIME-EXCECAO.
+
+       IMPRIME-EXCECAO.
+           MOVE COD-AGENCIA TO COD-AGENCIA-E.
+           MOVE COD-CONTA-CORRENTE TO COD-CONTA-CORRENTE-E.
+           MOVE NOME TO NOME-E.
+           MOVE SALDO TO SALDO-E.
+           DISPLAY "AGENCIA " COD-AGENCIA-E " CONTA "
+               COD-CONTA-CORRENTE-E " " NOME-E " SALDO " SALDO-E.
+           ADD 1 TO CONTADOR-EXCECOES.
+
+       END PROGRAM EXCECAO-SALDO.
