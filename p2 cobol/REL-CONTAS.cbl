@@ -0,0 +1,115 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REL-CONTAS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY COD-ID
+           FILE STATUS ARQ-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-CONTA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "arqAgencia.dat".
+
+       01 REG-ARQAGENCIA.
+           02 DADOSDECODIGO.
+               03 COD-AGENCIA PIC 9(4).
+               03 COD-CONTA-CORRENTE PIC 9(4).
+           02 COD-ID REDEFINES DADOSDECODIGO PIC 9(8).
+           02 NOME PIC A(40).
+           02 SALDO PIC S9(9)V99.
+           02 COD-CLIENTE PIC 9(11).
+           02 LIMITE PIC S9(9)V99.
+           02 STATUS-CONTA PIC X(1).
+           02 ULTIMO-NUM-SEQ PIC 9(9).
+           02 TIPO-CONTA PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       01 ARQ-OK PIC X(2) VALUE ZEROS.
+       01 EOF PIC 9 VALUE ZERO.
+
+       01 AGENCIA-ANTERIOR PIC 9(4) VALUE ZEROS.
+       01 PRIMEIRA-LEITURA PIC 9 VALUE 1.
+
+       01 TOTAIS.
+           02 SUBTOTAL-AGENCIA PIC S9(9)V99 VALUE ZEROS.
+           02 TOTAL-GERAL PIC S9(9)V99 VALUE ZEROS.
+
+       01 DADOS-E.
+           02 COD-AGENCIA-E PIC ZZZ9.
+           02 COD-CONTA-CORRENTE-E PIC ZZZ9.
+           02 NOME-E PIC A(40).
+           02 SALDO-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 COD-CLIENTE-E PIC ZZZ.ZZZ.ZZZ/Z9.
+           02 SUBTOTAL-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 TOTAL-E PIC -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       IMPRIME.
+           PERFORM ABRE.
+           PERFORM LE-E-IMPRIME UNTIL EOF = 1.
+           IF PRIMEIRA-LEITURA = 0
+               PERFORM SUBTOTAL-DA-AGENCIA.
+           MOVE TOTAL-GERAL TO TOTAL-E.
+           DISPLAY " ".
+           DISPLAY "TOTAL GERAL: " TOTAL-E.
+           CLOSE ARQ-CONTA.
+           STOP RUN.
+
+       ABRE.
+           DISPLAY "RELATORIO DE CONTAS - TODAS AS AGENCIAS".
+           DISPLAY " ".
+           OPEN INPUT ARQ-CONTA.
+           IF ARQ-OK NOT = "00"
+               DISPLAY "Erro ao abrir arqAgencia.dat - status " ARQ-OK
+               MOVE 1 TO EOF.
+
+       LE-E-IMPRIME.
+           READ ARQ-CONTA NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0
+               PERFORM QUEBRA-DE-AGENCIA
+               PERFORM IMPRIME-CONTA
+               ADD SALDO TO SUBTOTAL-AGENCIA
+               ADD SALDO TO TOTAL-GERAL.
+
+       QUEBRA-DE-AGENCIA.
+           IF PRIMEIRA-LEITURA = 1
+               MOVE COD-AGENCIA TO AGENCIA-ANTERIOR
+               MOVE 0 TO PRIMEIRA-LEITURA
+               PERFORM CABECALHO-DA-AGENCIA
+           ELSE
+               IF COD-AGENCIA NOT = AGENCIA-ANTERIOR
+                   PERFORM SUBTOTAL-DA-AGENCIA
+                   MOVE COD-AGENCIA TO AGENCIA-ANTERIOR
+                   MOVE ZEROS TO SUBTOTAL-AGENCIA
+                   PERFORM CABECALHO-DA-AGENCIA.
+
+       CABECALHO-DA-AGENCIA.
+           DISPLAY " ".
+           DISPLAY "AGENCIA: " COD-AGENCIA.
+           DISPLAY "CONTA    NOME                                     "
+               "SALDO         CLIENTE".
+
+       SUBTOTAL-DA-AGENCIA.
+           MOVE SUBTOTAL-AGENCIA TO SUBTOTAL-E.
+           DISPLAY "SUBTOTAL AGENCIA " AGENCIA-ANTERIOR ": " SUBTOTAL-E.
+
+       IMPRIME-CONTA.
+           MOVE COD-AGENCIA TO COD-AGENCIA-E.
+           MOVE COD-CONTA-CORRENTE TO COD-CONTA-CORRENTE-E.
+           MOVE NOME TO NOME-E.
+           MOVE SALDO TO SALDO-E.
+           MOVE COD-CLIENTE TO COD-CLIENTE-E.
+           DISPLAY COD-CONTA-CORRENTE-E " " NOME-E " " SALDO-E " "
+               COD-CLIENTE-E.
+
+       END PROGRAM REL-CONTAS.
