@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ARQUIVA-EXTR.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXTR ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS CHAVE-EXTR
+           FILE STATUS ARQ-OK.
+
+           SELECT ARQ-HIST ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY IS CHAVE-HIST
+           FILE STATUS ARQ-HIST-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-EXTR LABEL RECORD STANDARD
+           DATA RECORD IS R-EXTR
+           VALUE OF FILE-ID IS "ARQEXTR.DAT".
+
+       01 R-EXTR.
+           02 DATA-SISTEMA.
+               03 ANO PIC 99.
+               03 MES PIC 99.
+               03 DIA PIC 99.
+           02 CHAVE-EXTR.
+               03 CODIGO.
+                   04 AGENCIA PIC 9(4).
+                   04 CONTA PIC 9(4).
+               03 NUM-SEQ PIC 9(9).
+           02 TIPO-MOV PIC X(12).
+           02 VL-MOV PIC S9(9)V99.
+           02 SD-ATUAL PIC S9(9)V99.
+           02 OPERADOR PIC X(8).
+
+       FD ARQ-HIST LABEL RECORD STANDARD
+           DATA RECORD IS R-HIST
+           VALUE OF FILE-ID IS "ARQEXTR_HIST.DAT".
+
+       01 R-HIST.
+           02 DATA-SISTEMA-HIST.
+               03 ANO-HIST PIC 99.
+               03 MES-HIST PIC 99.
+               03 DIA-HIST PIC 99.
+           02 CHAVE-HIST.
+               03 CODIGO-HIST PIC 9(8).
+               03 NUM-SEQ-HIST PIC 9(9).
+           02 TIPO-MOV-HIST PIC X(12).
+           02 VL-MOV-HIST PIC S9(9)V99.
+           02 SD-ATUAL-HIST PIC S9(9)V99.
+           02 OPERADOR-HIST PIC X(8).
+
+       WORKING-STORAGE SECTION.
+       01 ARQ-OK PIC X(2) VALUE ZEROS.
+       01 ARQ-HIST-OK PIC X(2) VALUE ZEROS.
+       01 EOF PIC 9 VALUE ZERO.
+
+       01 DATA-CORTE.
+           02 ANO-CORTE PIC 99.
+           02 MES-CORTE PIC 99.
+           02 DIA-CORTE PIC 99.
+
+       01 CONTADOR-ARQUIVADOS PIC 9(5) VALUE ZEROS.
+       01 CONTADOR-LIDOS PIC 9(5) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+       ARQUIVA.
+           PERFORM ABRE.
+           MOVE ZEROS TO CHAVE-EXTR.
+           START ARQ-EXTR KEY IS NOT LESS THAN CHAVE-EXTR
+               INVALID KEY MOVE 1 TO EOF.
+           PERFORM LE-E-ARQUIVA UNTIL EOF = 1.
+           DISPLAY " ".
+           DISPLAY "MOVIMENTOS LIDOS.....: " CONTADOR-LIDOS.
+           DISPLAY "MOVIMENTOS ARQUIVADOS: " CONTADOR-ARQUIVADOS.
+           CLOSE ARQ-EXTR.
+           CLOSE ARQ-HIST.
+           STOP RUN.
+
+       ABRE.
+           DISPLAY "ARQUIVAMENTO DE MOVIMENTOS DO EXTRATO".
+           DISPLAY " ".
+           DISPLAY "Data de corte (AAMMDD) - movimentos anteriores a".
+           DISPLAY "essa data serao arquivados e removidos: " WITH NO
+               ADVANCING.
+           ACCEPT DATA-CORTE.
+           OPEN I-O ARQ-EXTR.
+           IF ARQ-OK NOT = "00"
+               DISPLAY "Erro ao abrir ARQEXTR.DAT - status " ARQ-OK
+               MOVE 1 TO EOF.
+           OPEN I-O ARQ-HIST.
+           IF ARQ-HIST-OK NOT = "00"
+               CLOSE ARQ-HIST
+               OPEN OUTPUT ARQ-HIST
+               CLOSE ARQ-HIST
+               OPEN I-O ARQ-HIST.
+           IF ARQ-HIST-OK NOT = "00"
+               DISPLAY "Erro ao abrir ARQEXTR_HIST.DAT - status "
+                   ARQ-HIST-OK
+               MOVE 1 TO EOF.
+
+       LE-E-ARQUIVA.
+           READ ARQ-EXTR NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0
+               ADD 1 TO CONTADOR-LIDOS
+               IF DATA-SISTEMA < DATA-CORTE
+                   PERFORM COPIA-E-REMOVE.
+
+       COPIA-E-REMOVE.
+           MOVE ANO TO ANO-HIST.
+           MOVE MES TO MES-HIST.
+           MOVE DIA TO DIA-HIST.
+           MOVE CODIGO TO CODIGO-HIST.
+           MOVE NUM-SEQ TO NUM-SEQ-HIST.
+           MOVE TIPO-MOV TO TIPO-MOV-HIST.
+           MOVE VL-MOV TO VL-MOV-HIST.
+           MOVE SD-ATUAL TO SD-ATUAL-HIST.
+           MOVE OPERADOR TO OPERADOR-HIST.
+           WRITE R-HIST INVALID KEY
+               DISPLAY "Erro ao arquivar movimento - chave duplicada".
+           DELETE ARQ-EXTR INVALID KEY
+               DISPLAY "Erro ao remover movimento arquivado".
+           ADD 1 TO CONTADOR-ARQUIVADOS.
+
+       END PROGRAM ARQUIVA-EXTR.
