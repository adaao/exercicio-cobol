@@ -1,109 +1,202 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID CONS-EXTR.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQ-EXTR ASSIGN TO DISK
-           ORGANIZATION LINE SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS ARQ-OK.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-           FD ARQ-EXTR LABEL RECORD STANDARD
-           RECORD CONTAINS 77
-           DATA RECORD IS REG-EXTR
-           VALUE OF FILE-ID IS "ARQEXTR.DAT".
-
-       01 R-EXTR.
-           02 DATA-SISTEMA.
-               03 ANO PIC 99.
-               03 MES PIC 99.
-               03 DIA PIC 99.
-           02 CODIGO.
-               03 AGENCIA PIC 9(4).
-               03 CONTA PIC 9(4).
-           02 VL-MOV PIC S9(9)v99.
-           02 SD-ATUAL PIC S9(9)v99.
-           66 COD-ID RENAMES AGENCIA THRU CONTA.
-
-       WORKING-STORAGE SECTION.
-       01 LINHA PIC 99 VALUE ZEROS.
-       01 ARQ-OK PIC X(2).
-       01 EOF PIC 9 VALUE ZERO.
-       
-       01 DADOS.
-           02 CODIGO-E.
-               03 AGENCIA-E PIC ZZZ9.
-               03 CONTA-E PIC ZZZ9.
-           02 VL-MOV-E PIC ---------9,99.
-           02 SD-ATUAL-E PIC -ZZZZZZZZ9,99.
-       
-       01 POSICOES.
-           02 POS-DT PIC 9(4) VALUE 0602.
-           02 POS-AG PIC 9(4) VALUE 0611.
-           02 POS-CT PIC 9(4) VALUE 0619.
-           02 POS-MOV PIC 9(4) VALUE 0625.
-           02 POS-SD PIC 9(4) VALUE 0640.
-
-       LINKAGE SECTION.
-       01 LS-COD-ID PIC 9(8).
-       
-       SCREEN SECTION.
-       01 TELA01.
-           02 LINE 02 COLUMN 30 "EXTRATO DA CONTA".
-           02 LINE 04 COLUMN 02 "DATA".
-           02 LINE 04 COLUMN 11 "AGENCIA".
-           02 LINE 04 COLUMN 19 "CONTA".
-           02 LINE 04 COLUMN 25 "MOVIMENTACAO".
-           02 LINE 04 COLUMN 40 "SALDO ATUAL".
-       
-       PROCEDURE DIVISION USING LS-COD-ID.
-           DISPLAY ERASE AT 0101.
-           DISPLAY TELA01 AT 0101.
-           OPEN INPUT ARQ-EXTR.
-           PERFORM IMPRIMIR UNTIL EOF EQUAL 1.
-           CLOSE ARQ-EXTR.
-           DISPLAY "PRESSIONE QUALQUER TECLA" AT 2030.
-           STOP " ".
-           PERFORM REINICIA.
-           EXIT PROGRAM.
-           
-       IMPRIMIR.
-           READ ARQ-EXTR AT END MOVE 1 TO EOF.
-           IF EOF = 0 AND COD-ID = LS-COD-ID
-               MOVE AGENCIA TO AGENCIA-E
-               MOVE CONTA TO CONTA-E
-               MOVE VL-MOV TO VL-MOV-E
-               MOVE SD-ATUAL TO SD-ATUAL-E
-               DISPLAY DIA AT POS-DT
-               DISPLAY "/", MES, "/", ANO
-               DISPLAY AGENCIA-E AT POS-AG
-               DISPLAY CONTA-E AT POS-CT
-               DISPLAY VL-MOV-E AT POS-MOV
-               DISPLAY SD-ATUAL-E AT POS-SD
-               ADD 100 TO POS-AG, POS-CT, POS-MOV, POS-SD, POS-DT
-               ADD 1 TO LINHA
-               IF LINHA = 10
-                   DISPLAY "PRESSIONE QUALQUER TECLA" AT 2030
-                   STOP " "
-                   SUBTRACT 1000 FROM POS-AG, POS-CT, POS-MOV, POS-SD, 
-                   POS-DT
-                   DISPLAY ERASE AT 0101
-                   DISPLAY TELA01 AT 0101
-                   MOVE 0 TO LINHA..
-                   
-       REINICIA.
-           MOVE 0602 TO POS-DT.
-           MOVE 0611 TO POS-AG.
-           MOVE 0619 TO POS-CT.
-           MOVE 0625 TO POS-MOV.
-           MOVE 0640 TO POS-SD.
-           MOVE 0 TO EOF.
-           MOVE 0 TO LINHA.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CONS-EXTR.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXTR ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS CHAVE-EXTR
+           FILE STATUS ARQ-OK.
+
+           SELECT ARQ-SAIDA ASSIGN TO DISK
+           ORGANIZATION LINE SEQUENTIAL
+           FILE STATUS ARQ-SAIDA-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-EXTR LABEL RECORD STANDARD
+           DATA RECORD IS R-EXTR
+           VALUE OF FILE-ID IS "ARQEXTR.DAT".
+
+       01 R-EXTR.
+           02 DATA-SISTEMA.
+               03 ANO PIC 99.
+               03 MES PIC 99.
+               03 DIA PIC 99.
+           02 CHAVE-EXTR.
+               03 CODIGO.
+                   04 AGENCIA PIC 9(4).
+                   04 CONTA PIC 9(4).
+               03 NUM-SEQ PIC 9(9).
+           02 TIPO-MOV PIC X(12).
+           02 VL-MOV PIC S9(9)v99.
+           02 SD-ATUAL PIC S9(9)v99.
+           02 OPERADOR PIC X(8).
+           66 COD-ID RENAMES AGENCIA THRU CONTA.
+
+       FD ARQ-SAIDA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "EXTRATO_CLIENTE.TXT".
+
+       01 LINHA-SAIDA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01 LINHA PIC 99 VALUE ZEROS.
+       01 ARQ-OK PIC X(2).
+       01 ARQ-SAIDA-OK PIC X(2).
+       01 EOF PIC 9 VALUE ZERO.
+
+       01 LINHA-IMPRESSA.
+           02 DIA-IMPRESSO PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 MES-IMPRESSO PIC 99.
+           02 FILLER PIC X(1) VALUE "/".
+           02 ANO-IMPRESSO PIC 99.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 AGENCIA-IMPRESSA PIC ZZZ9.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 CONTA-IMPRESSA PIC ZZZ9.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 TIPO-MOV-IMPRESSO PIC X(12).
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 VL-MOV-IMPRESSO PIC -ZZZZZZZZ9,99.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 SD-ATUAL-IMPRESSO PIC -ZZZZZZZZ9,99.
+           02 FILLER PIC X(1) VALUE SPACE.
+           02 OPERADOR-IMPRESSO PIC X(8).
+
+       01 DADOS.
+           02 CODIGO-E.
+               03 AGENCIA-E PIC ZZZ9.
+               03 CONTA-E PIC ZZZ9.
+           02 VL-MOV-E PIC ---------9,99.
+           02 SD-ATUAL-E PIC -ZZZZZZZZ9,99.
+
+       01 POSICOES.
+           02 POS-DT PIC 9(4) VALUE 0602.
+           02 POS-AG PIC 9(4) VALUE 0611.
+           02 POS-CT PIC 9(4) VALUE 0619.
+           02 POS-TP PIC 9(4) VALUE 0625.
+           02 POS-MOV PIC 9(4) VALUE 0640.
+           02 POS-SD PIC 9(4) VALUE 0655.
+           02 POS-OP PIC 9(4) VALUE 0670.
+
+       LINKAGE SECTION.
+       01 LS-COD-ID PIC 9(8).
+       01 LS-MODO PIC 9(1).
+       01 LS-DATA-INICIO PIC 9(6).
+       01 LS-DATA-FIM PIC 9(6).
+
+       SCREEN SECTION.
+       01 TELA01.
+           02 LINE 02 COLUMN 30 "EXTRATO DA CONTA".
+           02 LINE 04 COLUMN 02 "DATA".
+           02 LINE 04 COLUMN 11 "AGENCIA".
+           02 LINE 04 COLUMN 19 "CONTA".
+           02 LINE 04 COLUMN 25 "TIPO".
+           02 LINE 04 COLUMN 40 "MOVIMENTACAO".
+           02 LINE 04 COLUMN 55 "SALDO ATUAL".
+           02 LINE 04 COLUMN 70 "OPERADOR".
+
+       PROCEDURE DIVISION USING LS-COD-ID, LS-MODO, LS-DATA-INICIO,
+           LS-DATA-FIM.
+           IF LS-MODO = 2
+               PERFORM IMPRIME-ARQUIVO
+           ELSE
+               DISPLAY ERASE AT 0101
+               DISPLAY TELA01 AT 0101
+               OPEN INPUT ARQ-EXTR
+               MOVE LS-COD-ID TO CODIGO
+               MOVE ZEROS TO NUM-SEQ
+               START ARQ-EXTR KEY IS NOT LESS THAN CHAVE-EXTR
+                   INVALID KEY MOVE 1 TO EOF
+               PERFORM IMPRIMIR UNTIL EOF EQUAL 1
+               CLOSE ARQ-EXTR
+               DISPLAY "PRESSIONE QUALQUER TECLA" AT 2030
+               STOP " "
+               PERFORM REINICIA
+           END-IF.
+           EXIT PROGRAM.
+
+       IMPRIMIR.
+           READ ARQ-EXTR NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0 AND COD-ID NOT = LS-COD-ID
+               MOVE 1 TO EOF.
+           IF EOF = 0
+               IF DATA-SISTEMA < LS-DATA-INICIO
+                   OR DATA-SISTEMA > LS-DATA-FIM
+                   CONTINUE
+               ELSE
+                   MOVE AGENCIA TO AGENCIA-E
+                   MOVE CONTA TO CONTA-E
+                   MOVE VL-MOV TO VL-MOV-E
+                   MOVE SD-ATUAL TO SD-ATUAL-E
+                   DISPLAY DIA AT POS-DT
+                   DISPLAY "/", MES, "/", ANO
+                   DISPLAY AGENCIA-E AT POS-AG
+                   DISPLAY CONTA-E AT POS-CT
+                   DISPLAY TIPO-MOV AT POS-TP
+                   DISPLAY VL-MOV-E AT POS-MOV
+                   DISPLAY SD-ATUAL-E AT POS-SD
+                   DISPLAY OPERADOR AT POS-OP
+                   ADD 100 TO POS-AG, POS-CT, POS-TP, POS-MOV, POS-SD,
+                   POS-OP, POS-DT
+                   ADD 1 TO LINHA
+                   IF LINHA = 10
+                       DISPLAY "PRESSIONE QUALQUER TECLA" AT 2030
+                       STOP " "
+                       SUBTRACT 1000 FROM POS-AG, POS-CT, POS-TP,
+                       POS-MOV, POS-SD, POS-OP, POS-DT
+                       DISPLAY ERASE AT 0101
+                       DISPLAY TELA01 AT 0101
+                       MOVE 0 TO LINHA.
+
+       IMPRIME-ARQUIVO.
+           OPEN INPUT ARQ-EXTR.
+           MOVE LS-COD-ID TO CODIGO.
+           MOVE ZEROS TO NUM-SEQ.
+           OPEN OUTPUT ARQ-SAIDA.
+           MOVE 0 TO EOF.
+           START ARQ-EXTR KEY IS NOT LESS THAN CHAVE-EXTR
+               INVALID KEY MOVE 1 TO EOF.
+           PERFORM GRAVA-LINHA-ARQUIVO UNTIL EOF EQUAL 1.
+           CLOSE ARQ-EXTR.
+           CLOSE ARQ-SAIDA.
+
+       GRAVA-LINHA-ARQUIVO.
+           READ ARQ-EXTR NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0 AND COD-ID NOT = LS-COD-ID
+               MOVE 1 TO EOF.
+           IF EOF = 0
+               IF DATA-SISTEMA >= LS-DATA-INICIO
+                   AND DATA-SISTEMA <= LS-DATA-FIM
+                   MOVE DIA TO DIA-IMPRESSO
+                   MOVE MES TO MES-IMPRESSO
+                   MOVE ANO TO ANO-IMPRESSO
+                   MOVE AGENCIA TO AGENCIA-IMPRESSA
+                   MOVE CONTA TO CONTA-IMPRESSA
+                   MOVE TIPO-MOV TO TIPO-MOV-IMPRESSO
+                   MOVE VL-MOV TO VL-MOV-IMPRESSO
+                   MOVE SD-ATUAL TO SD-ATUAL-IMPRESSO
+                   MOVE OPERADOR TO OPERADOR-IMPRESSO
+                   MOVE LINHA-IMPRESSA TO LINHA-SAIDA
+                   WRITE LINHA-SAIDA.
+
+       REINICIA.
+           MOVE 0602 TO POS-DT.
+           MOVE 0611 TO POS-AG.
+           MOVE 0619 TO POS-CT.
+           MOVE 0625 TO POS-TP.
+           MOVE 0640 TO POS-MOV.
+           MOVE 0655 TO POS-SD.
+           MOVE 0670 TO POS-OP.
+           MOVE 0 TO EOF.
+           MOVE 0 TO LINHA.
+
+       END PROGRAM CONS-EXTR.
