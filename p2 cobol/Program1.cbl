@@ -13,12 +13,24 @@
            access mode dynamic
            record key cod-id
            file status arq-ok.
-          
+
+           select arq-cliente assign to disk
+           organization indexed
+           access mode dynamic
+           record key cpf-cliente
+           file status arq-cliente-status.
+
+           select arq-operador assign to disk
+           organization indexed
+           access mode dynamic
+           record key operador-id-op
+           file status arq-operador-status.
+
        data division.
        file section.
        FD arq-conta label record standard
            value of file-id is "arqAgencia.dat".
-           
+
        01 reg-arqAgencia.
            02 dadosDeCodigo.
                03 cod-agencia pic 9(4).
@@ -27,7 +39,32 @@
            02 nome pic a(40).
            02 saldo pic s9(9)v99.
            02 cod-cliente pic 9(11).
-           
+           02 limite pic s9(9)v99.
+           02 status-conta pic x(1).
+               88 conta-ativa value "A".
+               88 conta-bloqueada value "B".
+               88 conta-encerrada value "E".
+           02 ultimo-num-seq pic 9(9).
+           02 tipo-conta pic x(1).
+               88 conta-corrente value "C".
+               88 conta-poupanca value "P".
+
+       FD arq-cliente label record standard
+           value of file-id is "arqCliente.dat".
+
+       01 reg-cliente.
+           02 cpf-cliente pic 9(11).
+           02 nome-cliente pic a(40).
+           02 endereco-cliente pic a(40).
+           02 telefone-cliente pic 9(11).
+
+       FD arq-operador label record standard
+           value of file-id is "arqOperador.dat".
+
+       01 reg-operador.
+           02 operador-id-op pic x(8).
+           02 senha-operador pic x(8).
+
        working-storage section.
        
        01 reg-arqAgencia-e.
@@ -38,15 +75,59 @@
            02 nome-e pic a(40) value spaces.
            02 saldo-e pic -zzz.zzz.zz9,99 value zeros.
            02 cod-cliente-e pic zzz.zzz.zzz/z9 value zeros.
-      
+           02 limite-e pic -zzz.zzz.zz9,99 value zeros.
+           02 tipo-conta-e pic x(1) value spaces.
+
+       01 dados-operador.
+           02 operador-id pic x(8) value spaces.
+           02 senha-e pic x(8) value spaces.
+           02 senha-confirma-e pic x(8) value spaces.
+           02 operador-cadastrado pic 9 value zeros.
+               88 operador-ja-cadastrado value 1.
+
        01 arq-status.
            02 arq-ok pic x(2) value zeros.
-        
+           02 arq-cliente-status pic x(2) value zeros.
+           02 arq-operador-status pic x(2) value zeros.
+
+       01 dados-cliente-e.
+           02 nome-cliente-e pic a(40) value spaces.
+           02 endereco-cliente-e pic a(40) value spaces.
+           02 telefone-cliente-e pic 9(11) value zeros.
+           02 cliente-ja-cadastrado pic 9 value zeros.
+               88 cliente-cadastrado value 1.
+
+       01 dados-consulta-cpf.
+           02 cpf-consulta-e pic zzz.zzz.zzz/z9 value zeros.
+           02 cpf-consulta pic 9(11) value zeros.
+           02 fim-arq-conta pic 9 value zero.
+           02 achou-conta-cliente pic 9 value zero.
+           02 linha-consulta pic 99 value zeros.
+           02 contador-contas-cpf pic 9(3) value zeros.
+           02 fim-verifica-cpf pic 9 value zero.
+           02 modo-extrato pic 9(1) value 1.
+           02 data-inicio-filtro pic 9(6) value zeros.
+           02 data-fim-filtro pic 9(6) value 999999.
+           02 filtrar-data-sn pic x(1) value "N".
+
+       01 dados-consulta-agencia.
+           02 agencia-consulta pic 9(4) value zeros.
+           02 achou-conta-agencia pic 9 value zero.
+           02 fim-consulta-agencia pic 9 value zero.
+
+       01 dados-transferencia.
+           02 cod-id-origem pic 9(8) value zeros.
+           02 saldo-origem pic s9(9)v99 value zeros.
+           02 limite-origem pic s9(9)v99 value zeros.
+           02 cod-id-destino pic 9(8) value zeros.
+           02 saldo-destino pic s9(9)v99 value zeros.
+
        01 dados-string.
            02 inserirSN pic a(1) value space.
            02 espera pic x(1) value space.
-** espera serve para o parar o programa, similar a um getchar() no C    
-           
+      * espera serve para o parar o programa, similar a um getchar() no C
+
+
        01 dados-int.
            02 opcao pic 9(1) value zeros.
            02 valor-movimentacao pic s9(9)v99.
@@ -54,13 +135,24 @@
            02 entrada pic 9(4) value zeros.
            02 saldo-depois-movimentacao pic s9(9)v99.
            02 saldo-atual pic s9(9)v99.
+           02 limite-atual pic s9(9)v99.
+           02 saldo-disponivel pic s9(9)v99.
            02 limpar pic 9(4) value zeros.
+           02 tipo-mov-e pic x(12) value spaces.
+           02 num-seq-atual pic 9(9) value zeros.
            
        01 mensagens.
            02 mensaEspera pic x(40) value
                "Pressione uma tecla para continuar".
                            
        screen section.
+       01 telaLogin.
+           02 line 02 column 25 value
+           "**** PROGRAMA CONTA CORRENTE ****".
+           02 line 04 column 01 value "Identificacao do Operador".
+           02 line 06 column 01 value "Codigo do Operador: ".
+           02 line 07 column 01 value "Senha: ".
+
        01 tela01.
            02 line 01 column 25 value 
            "**** PROGRAMA CONTA CORRENTE ****".
@@ -69,7 +161,13 @@
            02 line 05 column 01 value "2 - para alterar registro".
            02 line 06 column 01 value "3 - para excluir registro".
            02 line 07 column 01 value "4 - para consultar registro".
-           02 line 08 column 01 value "9 - para sair do programa".
+           02 line 08 column 01 value
+           "5 - para transferir entre contas".
+           02 line 09 column 01 value
+           "6 - para consultar contas de uma agencia".
+           02 line 10 column 01 value
+           "7 - para consultar contas de um cliente (CPF)".
+           02 line 11 column 01 value "9 - para sair do programa".
            
        01 telaRegistro.
            02 line 01 column 01 value "Codigo da Agencia: ".
@@ -77,6 +175,9 @@
            02 line 03 column 01 value "Nome: ".
            02 line 04 column 01 value "Saldo: ".
            02 line 05 column 01 value "Codigo cliente (CPF): ".
+           02 line 06 column 01 value "Limite Cheque Especial: ".
+           02 line 07 column 01 value
+           "Tipo de Conta (C-Corrente/P-Poupanca): ".
 
        01 telaAlterar1.
            02 line 02 column 25 value 
@@ -91,6 +192,9 @@
            02 line 15 column 01 value " 1 -> Aterar Nome".
            02 line 16 column 01 value " 2 -> Realizar Deposito".
            02 line 17 column 01 value " 3 -> Realizar Saque".
+           02 line 18 column 01 value " 4 -> Bloquear Conta".
+           02 line 19 column 01 value " 5 -> Desbloquear Conta".
+           02 line 20 column 01 value " 6 -> Encerrar Conta".
 
        01 telaConsultar.
            02 line 02 column 25 value 
@@ -101,17 +205,30 @@
            02 line 07 column 01 value "Codigo da Conta Corrente: ".
        
        01 telaExcluir.
-           02 line 02 column 25 value 
+           02 line 02 column 25 value
        "**** EXCLUIR CONTA CORRENTE ****".
-           02 line 04 column 01 value 
-           "Digite os codigos de identificaca da conta ".             
+           02 line 04 column 01 value
+           "Digite os codigos de identificaca da conta ".
 	       02 line 06 column 01 value "Codigo da Agencia: ".
            02 line 07 column 01 value "Codigo da Conta Corrente: ".
 
+       01 telaTransferir1.
+           02 line 02 column 25 value
+           "**** TRANSFERENCIA ENTRE CONTAS ****".
+           02 line 04 column 01 value "Conta de Origem".
+           02 line 06 column 01 value "Codigo da Agencia: ".
+           02 line 07 column 01 value "Codigo da Conta Corrente: ".
+
+       01 telaTransferir2.
+           02 line 01 column 01 value "Conta de Destino".
+           02 line 02 column 01 value "Codigo da Agencia: ".
+           02 line 03 column 01 value "Codigo da Conta Corrente: ".
+
        procedure division.
        abre.
            perform abre-arq.
-       
+           perform login.
+
        inicio.
            perform mostra-tela.
            perform escolhe-opcao.
@@ -135,6 +252,12 @@
                perform excluir
            when 4
                perform consultar
+           when 5
+               perform transferir
+           when 6
+               perform consultar-por-agencia
+           when 7
+               perform consultar-por-cliente
            when 9
                display "Saindo do programa" at 2226
            when other
@@ -143,18 +266,73 @@
            
        abre-arq.
            open i-o arq-conta.
-         
+
            if arq-ok not ="00"
                close arq-conta
                display "fechando o arquivo" AT 0101
                open output arq-conta.
 
+           open i-o arq-cliente.
+           if arq-cliente-status not = "00"
+               close arq-cliente
+               open output arq-cliente
+               close arq-cliente
+               open i-o arq-cliente.
+
+           open i-o arq-operador.
+           if arq-operador-status not = "00"
+               close arq-operador
+               open output arq-operador
+               close arq-operador
+               open i-o arq-operador.
+
+       login.
+           display erase at 0101.
+           display telaLogin at 0101.
+           accept operador-id at 0621.
+           if operador-id = spaces
+               display "Codigo do operador nao pode ser branco" at 0801
+               perform login
+           else
+               accept senha-e at 0708
+               perform valida-operador.
+
+       valida-operador.
+           move operador-id to operador-id-op
+           read arq-operador invalid key
+               perform cadastra-operador
+           not invalid key
+               perform confere-senha.
+
+       confere-senha.
+           if senha-e = senha-operador
+               continue
+           else
+               display "Senha invalida" at 0801
+               perform login.
+
+       cadastra-operador.
+           display "Operador novo - confirme a senha para cadastro"
+               at 0901
+           display "Confirme a senha: " at 1001
+           accept senha-confirma-e at 1019
+           if senha-confirma-e not = senha-e
+               display "Senhas nao coincidem" at 1101
+               perform login
+           else
+               move operador-id to operador-id-op
+               move senha-e to senha-operador
+               write reg-operador invalid key
+                   display "Erro ao cadastrar operador" at 1101
+                   perform login.
+
        limpar-campos.
            move zeros to dadosDeCodigo-e.
            move spaces to nome-e.
            move zeros to saldo-e.
            move spaces to dados-string.
            move zeros to cod-cliente-e.
+           move zeros to limite-e.
            move zeros to valor-movimentacao-e.
            move zeros to entrada.
            move zeros to limpar.
@@ -176,6 +354,13 @@
            move 1507 to entrada.
            perform testa-saldo.
            perform chama-validarCPF.
+           perform verifica-cpf-duplicado.
+           perform verifica-cliente.
+           move 1725 to entrada.
+           perform testa-limite.
+           move 1840 to entrada.
+           perform testa-tipo-conta.
+           move "A" to status-conta.
            perform inserir.
           
        testa-cod-agencia.
@@ -221,7 +406,27 @@
                    at limpar
                    perform testa-saldo.
            display spaces at limpar.
-       
+
+       testa-limite.
+           accept limite-e at entrada.
+           move limite-e to limite.
+           if limite < zeros
+               display "Limite nao pode ser negativo" at limpar
+               perform testa-limite.
+           display spaces at limpar.
+
+       testa-tipo-conta.
+           accept tipo-conta-e at entrada.
+           evaluate tipo-conta-e
+           when = "c" or "C"
+               move "C" to tipo-conta
+           when = "p" or "P"
+               move "P" to tipo-conta
+           when other
+               display "Digite C ou P" at limpar
+               perform testa-tipo-conta.
+           display spaces at limpar.
+
        testa-valor-movimentacao.
            accept valor-movimentacao-e at entrada.
            move valor-movimentacao-e to valor-movimentacao.           
@@ -234,21 +439,80 @@
        chama-validarCPF.
            call "validarCPF" using by reference cod-cliente.
            move cod-cliente to cod-cliente-e.
-           
+
+       verifica-cliente.
+           move cod-cliente to cpf-cliente.
+           read arq-cliente invalid key
+               perform captura-dados-cliente
+           not invalid key
+               display "Cliente ja cadastrado: " nome-cliente at 2001
+               display spaces at 2101
+           end-read.
+
+       captura-dados-cliente.
+           display "Cliente novo - cadastro no arquivo de clientes"
+               at 2001.
+           display "Nome do cliente: " at 2101.
+           accept nome-cliente-e at 2119.
+           display "Endereco: " at 2201.
+           accept endereco-cliente-e at 2212.
+           display "Telefone: " at 2301.
+           accept telefone-cliente-e at 2312.
+           move nome-cliente-e to nome-cliente.
+           move endereco-cliente-e to endereco-cliente.
+           move telefone-cliente-e to telefone-cliente.
+           move cod-cliente to cpf-cliente.
+           write reg-cliente
+               invalid key display "Erro ao gravar cliente" at 2401
+           end-write.
+           display spaces at 2001.
+           display spaces at 2101.
+           display spaces at 2201.
+           display spaces at 2301.
+
+       verifica-cpf-duplicado.
+           move cod-cliente to cpf-consulta.
+           move zeros to contador-contas-cpf.
+           move zeros to fim-verifica-cpf.
+           move zeros to cod-id.
+           start arq-conta key is not less than cod-id
+               invalid key move 1 to fim-verifica-cpf.
+           perform verifica-cpf-duplicado-le until fim-verifica-cpf = 1.
+           if contador-contas-cpf > 0
+               display "Atencao: CPF ja possui " contador-contas-cpf
+                   " conta(s) cadastrada(s)" at 2201
+               display "Pressione uma tecla para continuar" at 2301
+               accept espera at 2352 auto
+               display spaces at 2201
+               display spaces at 2301.
+           move cod-agencia-e to cod-agencia.
+           move cod-conta-corrente-e to cod-conta-corrente.
+           move cpf-consulta to cod-cliente.
+           move nome-e to nome.
+           move saldo-e to saldo.
+
+       verifica-cpf-duplicado-le.
+           read arq-conta next record at end move 1 to fim-verifica-cpf.
+           if fim-verifica-cpf = 0 and cod-cliente = cpf-consulta
+               add 1 to contador-contas-cpf.
+
        inserir.
            display "Deseja inserir no arquivo os dados digitados (s/n)?"
                at 1801.
            accept inserirSN at 1852.
            if inserirSN="s" or "S"
+               move saldo to  saldo-depois-movimentacao
+               move "ABERTURA" to tipo-mov-e
+               call "REG-EXTR" using by reference cod-id, saldo,
+               saldo-depois-movimentacao, tipo-mov-e, operador-id,
+               num-seq-atual
+               move num-seq-atual to ultimo-num-seq
                write reg-arqAgencia invalid key perform verifica-erro
-               not invalid key display "Dados Inseridos com sucesso" at 
+               not invalid key display "Dados Inseridos com sucesso" at
                2001
-           stop " " 
+           stop " "
                    perform pausar
                end-write
-               move saldo to  saldo-depois-movimentacao
-               call "REG-EXTR" using by reference cod-id, saldo, 
-               saldo-depois-movimentacao
            else
                if inserirSN ="n" or "N" 
                    display spaces at 1901
@@ -259,6 +523,186 @@
                            perform inserir.
            perform limpar-campos.
 
+       consultar-por-agencia.
+           display erase at 0101.
+           display "**** CONTAS DE UMA AGENCIA ****" at 0125.
+           display "Codigo da Agencia: " at 0301.
+           move 0320 to entrada.
+           move 0601 to limpar.
+           perform testa-cod-agencia.
+           move cod-agencia to agencia-consulta.
+           move zeros to cod-conta-corrente.
+           move zeros to fim-consulta-agencia.
+           move zeros to achou-conta-agencia.
+           move zeros to linha-consulta.
+           start arq-conta key is not less than cod-id
+               invalid key move 1 to fim-consulta-agencia.
+           perform consultar-por-agencia-le
+               until fim-consulta-agencia = 1.
+           if achou-conta-agencia = 0
+               display "Nenhuma conta encontrada nessa agencia"
+                   at limpar.
+           perform pausar.
+           perform limpar-campos.
+
+       consultar-por-agencia-le.
+           read arq-conta next record at end
+               move 1 to fim-consulta-agencia.
+           if fim-consulta-agencia = 0
+               if cod-agencia = agencia-consulta
+                   move 1 to achou-conta-agencia
+                   add 1 to linha-consulta
+                   move cod-conta-corrente to cod-conta-corrente-e
+                   move nome to nome-e
+                   move saldo to saldo-e
+                   display "Conta: " cod-conta-corrente-e " Nome: "
+                       nome-e " Saldo: " saldo-e at limpar
+                   add 100 to limpar
+               else
+                   move 1 to fim-consulta-agencia.
+
+       consultar-por-cliente.
+           display erase at 0101.
+           display "**** CONTAS DE UM CLIENTE (CPF) ****" at 0125.
+           display "Codigo do Cliente (CPF): " at 0301.
+           accept cpf-consulta-e at 0327.
+           move cpf-consulta-e to cpf-consulta.
+           move zeros to fim-arq-conta.
+           move zeros to achou-conta-cliente.
+           move zeros to linha-consulta.
+           move 0601 to limpar.
+           move zeros to cod-id.
+           start arq-conta key is not less than cod-id
+               invalid key move 1 to fim-arq-conta.
+           perform consultar-por-cliente-le until fim-arq-conta = 1.
+           if achou-conta-cliente = 0
+               display "Nenhuma conta encontrada para esse cliente"
+                   at limpar.
+           perform pausar.
+           perform limpar-campos.
+
+       consultar-por-cliente-le.
+           read arq-conta next record at end move 1 to fim-arq-conta.
+           if fim-arq-conta = 0 and cod-cliente = cpf-consulta
+               move 1 to achou-conta-cliente
+               add 1 to linha-consulta
+               move cod-agencia to cod-agencia-e
+               move cod-conta-corrente to cod-conta-corrente-e
+               move nome to nome-e
+               move saldo to saldo-e
+               display "Agencia: " cod-agencia-e " Conta: "
+                   cod-conta-corrente-e " Nome: " nome-e " Saldo: "
+                   saldo-e at limpar
+               add 100 to limpar.
+
+       transferir.
+           display erase at 0101.
+           display telaTransferir1 at 0101.
+           move 2201 to limpar.
+           move 0620 to entrada.
+           perform testa-cod-agencia.
+           move 0727 to entrada.
+           perform testa-cod-conta-corrente.
+           perform ler-consulta.
+           if arq-ok not= 23
+               if not conta-ativa
+                   display "Conta de origem nao esta ativa" at limpar
+                   perform limpar-campos
+               stop "  "
+               else
+                   move cod-id to cod-id-origem
+                   move saldo to saldo-origem
+                   move limite to limite-origem
+                   perform transferir-destino
+           else
+               perform limpar-campos.
+
+       transferir-destino.
+           display telaTransferir2 at 1901.
+           move 2020 to entrada.
+           perform testa-cod-agencia.
+           move 2127 to entrada.
+           perform testa-cod-conta-corrente.
+           perform ler-consulta.
+           if arq-ok not= 23
+               if not conta-ativa
+                   display "Conta de destino nao esta ativa" at 2201
+                   perform limpar-campos
+               stop "  "
+               else
+                   if cod-id = cod-id-origem
+                       display "Destino nao pode ser igual a origem"
+                           at 2201
+                       perform limpar-campos
+                   stop "  "
+                   else
+                       perform transferir-valor
+           else
+               perform limpar-campos.
+
+       transferir-valor.
+           display "Valor a transferir: " at 2301.
+           move 2322 to entrada.
+           perform testa-valor-movimentacao.
+           compute saldo-disponivel = saldo-origem + limite-origem.
+           if valor-movimentacao > saldo-disponivel
+               display "Saldo Insuficiente na conta de origem" at 2401
+               perform limpar-campos
+           stop "  "
+           else
+               move cod-id to cod-id-destino
+               move saldo to saldo-destino
+               move cod-id-origem to cod-id
+               read arq-conta invalid key
+                   display "Erro ao localizar conta de origem" at 2401
+               not invalid key
+                   compute saldo-depois-movimentacao = saldo-origem -
+                       valor-movimentacao
+                   move saldo-depois-movimentacao to saldo
+                   move "TRANSF DEB" to tipo-mov-e
+                   call "REG-EXTR" using by reference cod-id,
+                       saldo-origem, saldo-depois-movimentacao,
+                       tipo-mov-e, operador-id, num-seq-atual
+                   move num-seq-atual to ultimo-num-seq
+                   perform grava-etapa-transferencia
+                   move cod-id-destino to cod-id
+                   read arq-conta invalid key
+                       perform reverte-debito-origem
+                   not invalid key
+                       compute saldo-depois-movimentacao =
+                           saldo-destino + valor-movimentacao
+                       move saldo-depois-movimentacao to saldo
+                       move "TRANSF CRED" to tipo-mov-e
+                       call "REG-EXTR" using by reference cod-id,
+                           saldo-destino, saldo-depois-movimentacao,
+                           tipo-mov-e, operador-id, num-seq-atual
+                       move num-seq-atual to ultimo-num-seq
+                       perform gravar-registro
+                   end-read
+               end-read.
+
+       grava-etapa-transferencia.
+           rewrite reg-arqAgencia invalid key perform verifica-erro
+               end-rewrite.
+
+       reverte-debito-origem.
+           display "Erro ao localizar conta de destino - revertendo"
+               at 2401
+           display "debito na conta de origem" at 2501
+           move cod-id-origem to cod-id
+           read arq-conta invalid key
+               display "Erro critico: debito nao pode ser revertido"
+                   at 2601
+           not invalid key
+               move "TRANSF REVERSAO" to tipo-mov-e
+               call "REG-EXTR" using by reference cod-id,
+                   saldo-depois-movimentacao, saldo-origem,
+                   tipo-mov-e, operador-id, num-seq-atual
+               move num-seq-atual to ultimo-num-seq
+               move saldo-origem to saldo
+               perform gravar-registro
+           end-read.
+
        consultar.
            move 2001 to limpar.
            display erase at 0101.
@@ -272,24 +716,50 @@
                display "< Informacoes da Conta >" at 1001
                display 
                "Deseja visualizar movimentacoes da conta?" at 1901
-               display "1 -> Sim " at 2001
+               display "1 -> Sim, na tela " at 2001
                display "2 -> Nao " at 2101
+               display "3 -> Imprimir extrato em arquivo " at 2201
                perform visualizar-extrato.
            perform limpar-campos.
-            
+
        visualizar-extrato.
            accept opcao at 1945
            evaluate opcao
            when = 1
-               call "CONS-EXTR" using by reference cod-id
+               move 1 to modo-extrato
+               perform define-filtro-extrato
+               call "CONS-EXTR" using by reference cod-id, modo-extrato,
+                   data-inicio-filtro, data-fim-filtro
            when = 2
                display "Consulta Encerrada" at 2601
            stop " "
-           when other 
+           when = 3
+               move 2 to modo-extrato
+               perform define-filtro-extrato
+               call "CONS-EXTR" using by reference cod-id, modo-extrato,
+                   data-inicio-filtro, data-fim-filtro
+               display "Extrato gravado em EXTRATO_CLIENTE.TXT"
+                   at 2601
+               stop " "
+           when other
                display "Opcao Invalida" at 2601
                perform visualizar-extrato.
            
-       ler-consulta.    
+       define-filtro-extrato.
+           move zeros to data-inicio-filtro.
+           move 999999 to data-fim-filtro.
+           display "Filtrar por periodo (s/n)? " at 2301.
+           accept filtrar-data-sn at 2331.
+           if filtrar-data-sn = "s" or "S"
+               display "Data inicial (AAMMDD): " at 2401
+               accept data-inicio-filtro at 2425
+               display "Data final (AAMMDD)..: " at 2501
+               accept data-fim-filtro at 2525.
+           display spaces at 2301.
+           display spaces at 2401.
+           display spaces at 2501.
+
+       ler-consulta.
            read arq-conta invalid key
                display "Codigo nao encontrado" at 2226
                stop " "
@@ -299,13 +769,18 @@
                move nome to nome-e
                move saldo to saldo-e
                move cod-cliente to cod-cliente-e
+               move limite to limite-e
+               move tipo-conta to tipo-conta-e
                display telaRegistro at 1201
                display cod-agencia-e at 1220
                display cod-conta-corrente-e at 1326
                display nome-e at 1408
                display saldo-e at 1508
                display cod-cliente-e at 1623
-               move saldo to saldo-atual 
+               display limite-e at 1725
+               display tipo-conta-e at 1840
+               move saldo to saldo-atual
+               move limite to limite-atual
            end-read.
            perform limpar-campos.
        
@@ -313,7 +788,7 @@
            accept opcao at entrada.
            display spaces at 2601
            evaluate opcao
-               when = 1 or = 2 or = 3
+               when = 1 or = 2 or = 3 or = 4 or = 5 or = 6
                next sentence
            when other
                display "opcao invalida" at 2601
@@ -344,7 +819,13 @@
                when = 3
                    move 2901 to limpar
                    perform alteraSaldo2
-           else 
+               when = 4
+                   perform bloquearConta
+               when = 5
+                   perform desbloquearConta
+               when = 6
+                   perform encerrarConta
+           else
                perform limpar-campos
                perform pausar.
           
@@ -356,37 +837,94 @@
            perform gravar-registro.
            perform limpar-campos.
            
-       alteraSaldo1.    
-           display "Informe o valor do deposito" at 2601.
-           move 2630 to entrada.
-           perform testa-valor-movimentacao.
-           perform deposito.
-           
+       alteraSaldo1.
+           if not conta-ativa
+               display "Conta nao esta ativa - operacao recusada"
+                   at 2901
+               perform limpar-campos
+           stop "  "
+           else
+               display "Informe o valor do deposito" at 2601
+               move 2630 to entrada
+               perform testa-valor-movimentacao
+               perform deposito.
+
        alteraSaldo2.
-           display "Informe o valor do saque" at 2601.
-           move 2630 to entrada.
-           perform testa-valor-movimentacao.
-           if (valor-movimentacao > saldo-atual)
-               display "Saldo Insuficiente" at 2901
+           if not conta-ativa
+               display "Conta nao esta ativa - operacao recusada"
+                   at 2901
                perform limpar-campos
            stop "  "
            else
-               perform saque.
-           
+               display "Informe o valor do saque" at 2601
+               move 2630 to entrada
+               perform testa-valor-movimentacao
+               compute saldo-disponivel = saldo-atual + limite-atual
+               if (valor-movimentacao > saldo-disponivel)
+                   display "Saldo Insuficiente" at 2901
+                   perform limpar-campos
+               stop "  "
+               else
+                   perform saque.
+
+       bloquearConta.
+           if not conta-ativa
+               display "Conta nao esta ativa - operacao recusada"
+                   at 2901
+               perform limpar-campos
+           stop "  "
+           else
+               move "B" to status-conta
+               perform gravar-registro.
+
+       desbloquearConta.
+           if not conta-bloqueada
+               display "Conta nao esta bloqueada" at 2901
+               perform limpar-campos
+           stop "  "
+           else
+               move "A" to status-conta
+               perform gravar-registro.
+
+       encerrarConta.
+           if conta-encerrada
+               display "Conta ja esta encerrada" at 2901
+               perform limpar-campos
+           stop "  "
+           else
+               if saldo not = zeros
+                   display "Conta com saldo - encerramento recusado"
+                       at 2901
+                   perform limpar-campos
+               stop "  "
+               else
+                   move "ENCERRAMENTO" to tipo-mov-e
+                   call "REG-EXTR" using by reference cod-id, saldo,
+                       saldo, tipo-mov-e, operador-id, num-seq-atual
+                   move num-seq-atual to ultimo-num-seq
+                   move "E" to status-conta
+                   perform gravar-registro.
+
        saque.
            compute saldo-depois-movimentacao = saldo-atual -
            valor-movimentacao.
-           call "REG-EXTR" using by reference cod-id, saldo-atual
-           saldo-depois-movimentacao.
+           move "SAQUE" to tipo-mov-e
+           call "REG-EXTR" using by reference cod-id, saldo-atual,
+           saldo-depois-movimentacao, tipo-mov-e, operador-id,
+           num-seq-atual.
+           move num-seq-atual to ultimo-num-seq.
            move saldo-depois-movimentacao to saldo.
            perform gravar-registro.
            perform limpar-campos.
-           
+
        deposito.
-           compute saldo-depois-movimentacao = saldo-atual + 
+           compute saldo-depois-movimentacao = saldo-atual +
            valor-movimentacao.
-           call "REG-EXTR" using by reference cod-id, saldo
-           saldo-depois-movimentacao.
+           move "DEPOSITO" to tipo-mov-e
+           call "REG-EXTR" using by reference cod-id, saldo,
+           saldo-depois-movimentacao, tipo-mov-e, operador-id,
+           num-seq-atual.
+           move num-seq-atual to ultimo-num-seq.
            move saldo-depois-movimentacao to saldo.
            perform gravar-registro.
            perform limpar-campos.
@@ -415,7 +953,15 @@
            perform ler-consulta.
            if arq-ok not = 23
                display "< Informacoes da Conta> " at 1001
-               perform excluir-confirmacao.
+               if not conta-ativa
+                   display "Conta nao esta ativa - exclusao recusada"
+                       at 2101
+               else
+                   if saldo not = zeros
+                       display "Conta com saldo - exclusao recusada"
+                           at 2101
+                   else
+                       perform excluir-confirmacao.
            stop " "
            perform limpar-campos.
            
@@ -424,6 +970,9 @@
            accept inserirSN at 1930.
            evaluate inserirSN
            when = "s" or "S"
+               move "ENCERRAMENTO" to tipo-mov-e
+               call "REG-EXTR" using by reference cod-id, saldo, saldo,
+                   tipo-mov-e, operador-id, num-seq-atual
                delete arq-conta invalid key perform verifica-erro
                end-delete
                display "Registro exluido com sucesso" at 2101
