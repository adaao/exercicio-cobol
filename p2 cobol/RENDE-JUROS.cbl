@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RENDE-JUROS.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-CONTA ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE SEQUENTIAL
+           RECORD KEY COD-ID OF REG-ARQAGENCIA
+           FILE STATUS ARQ-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-CONTA LABEL RECORD STANDARD
+           VALUE OF FILE-ID IS "arqAgencia.dat".
+
+       01 REG-ARQAGENCIA.
+           02 DADOSDECODIGO.
+               03 COD-AGENCIA PIC 9(4).
+               03 COD-CONTA-CORRENTE PIC 9(4).
+           02 COD-ID REDEFINES DADOSDECODIGO PIC 9(8).
+           02 NOME PIC A(40).
+           02 SALDO PIC S9(9)V99.
+           02 COD-CLIENTE PIC 9(11).
+           02 LIMITE PIC S9(9)V99.
+           02 STATUS-CONTA PIC X(1).
+               88 CONTA-ATIVA VALUE "A".
+           02 ULTIMO-NUM-SEQ PIC 9(9).
+           02 TIPO-CONTA PIC X(1).
+               88 CONTA-POUPANCA VALUE "P".
+
+       WORKING-STORAGE SECTION.
+       01 ARQ-OK PIC X(2) VALUE ZEROS.
+       01 EOF PIC 9 VALUE ZERO.
+
+       01 TAXA-JUROS PIC 9V9999 VALUE ZEROS.
+       01 SALDO-ANTES PIC S9(9)V99 VALUE ZEROS.
+       01 JUROS PIC S9(9)V99 VALUE ZEROS.
+       01 NUM-SEQ-ATUAL PIC 9(9) VALUE ZEROS.
+       01 OPERADOR-BATCH PIC X(8) VALUE "BATCH".
+       01 TIPO-MOV-E PIC X(12) VALUE SPACES.
+
+       01 CONTADOR-CREDITADAS PIC 9(5) VALUE ZEROS.
+       01 TOTAL-JUROS PIC S9(9)V99 VALUE ZEROS.
+
+       01 DADOS-E.
+           02 COD-AGENCIA-E PIC ZZZ9.
+           02 COD-CONTA-CORRENTE-E PIC ZZZ9.
+           02 JUROS-E PIC -ZZZ.ZZZ.ZZ9,99.
+           02 TOTAL-JUROS-E PIC -ZZZ.ZZZ.ZZ9,99.
+
+       PROCEDURE DIVISION.
+       APLICA.
+           PERFORM ABRE.
+           PERFORM LE-E-APLICA UNTIL EOF = 1.
+           MOVE TOTAL-JUROS TO TOTAL-JUROS-E.
+           DISPLAY " ".
+           DISPLAY "CONTAS CREDITADAS: " CONTADOR-CREDITADAS.
+           DISPLAY "TOTAL DE JUROS...: " TOTAL-JUROS-E.
+           CLOSE ARQ-CONTA.
+           STOP RUN.
+
+       ABRE.
+           DISPLAY "CREDITO DE RENDIMENTO MENSAL - CONTAS POUPANCA".
+           DISPLAY " ".
+           DISPLAY "Taxa de juros do mes (ex: 0,0050 para 0,50%): "
+               WITH NO ADVANCING.
+           ACCEPT TAXA-JUROS.
+           OPEN I-O ARQ-CONTA.
+           IF ARQ-OK NOT = "00"
+               DISPLAY "Erro ao abrir arqAgencia.dat - status " ARQ-OK
+               MOVE 1 TO EOF.
+
+       LE-E-APLICA.
+           READ ARQ-CONTA NEXT RECORD AT END MOVE 1 TO EOF.
+           IF EOF = 0
+               IF CONTA-POUPANCA AND CONTA-ATIVA AND SALDO > ZEROS
+                   PERFORM CREDITA-JUROS.
+
+       CREDITA-JUROS.
+           MOVE SALDO TO SALDO-ANTES.
+           COMPUTE JUROS ROUNDED = SALDO * TAXA-JUROS.
+           IF JUROS > ZEROS
+               ADD JUROS TO SALDO
+               MOVE "RENDIMENTO" TO TIPO-MOV-E
+               CALL "REG-EXTR" USING BY REFERENCE COD-ID, SALDO-ANTES,
+                   SALDO, TIPO-MOV-E, OPERADOR-BATCH, NUM-SEQ-ATUAL
+               MOVE NUM-SEQ-ATUAL TO ULTIMO-NUM-SEQ
+               REWRITE REG-ARQAGENCIA
+                   INVALID KEY DISPLAY "Erro ao creditar conta "
+                       COD-ID
+               MOVE COD-AGENCIA TO COD-AGENCIA-E
+               MOVE COD-CONTA-CORRENTE TO COD-CONTA-CORRENTE-E
+               MOVE JUROS TO JUROS-E
+               DISPLAY "AGENCIA " COD-AGENCIA-E " CONTA "
+                   COD-CONTA-CORRENTE-E " JUROS " JUROS-E
+               ADD 1 TO CONTADOR-CREDITADAS
+               ADD JUROS TO TOTAL-JUROS.
+
+       END PROGRAM RENDE-JUROS.
