@@ -1,56 +1,108 @@
-                    IDENTIFICATION DIVISION.
-       PROGRAM-ID REG-EXTR.
-
-       ENVIRONMENT DIVISION.
-
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
-       
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT ARQ-EXTR ASSIGN TO DISK
-           ORGANIZATION LINE SEQUENTIAL
-           ACCESS MODE SEQUENTIAL
-           FILE STATUS ARQ-OK.
-
-       DATA DIVISION.
-
-       FILE SECTION.
-           FD ARQ-EXTR LABEL RECORD STANDARD
-           RECORD CONTAINS 77
-           DATA RECORD IS REG-EXTR
-           VALUE OF FILE-ID IS "ARQEXTR.DAT".
-
-       01 R-EXTR.
-           02 DATA-SISTEMA.
-               03 ANO PIC 99.
-               03 MES PIC 99.
-               03 DIA PIC 99.
-           02 CODIGO.
-               03 AGENCIA PIC 9(4).
-               03 CONTA PIC 9(4).
-           02 VL-MOV PIC S9(9)v99.
-           02 SD-ATUAL PIC S9(9)v99.
-           66 COD-ID RENAMES AGENCIA THRU CONTA.
-
-       WORKING-STORAGE SECTION.
-       01 ARQ-OK PIC X(2).
-       
-       LINKAGE SECTION.
-       01 LS-COD-ID PIC 9(8).
-       01 LS-NOME PIC A(40).
-       01 LS-SD-ANTERIOR PIC S9(9)V99.
-       01 LS-SD-ATUAL PIC S9(9)V99.
-
-       PROCEDURE DIVISION USING LS-COD-ID, LS-SD-ANTERIOR, 
-       LS-SD-ATUAL.
-       
-           OPEN EXTEND ARQ-EXTR.
-               MOVE LS-COD-ID TO CODIGO.
-               SUBTRACT LS-SD-ANTERIOR FROM LS-SD-ATUAL GIVING VL-MOV.
-               MOVE LS-SD-ATUAL TO SD-ATUAL.
-               ACCEPT DATA-SISTEMA FROM DATE.
-               WRITE R-EXTR.
-
-           CLOSE ARQ-EXTR.
-       EXIT PROGRAM.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REG-EXTR.
+
+       ENVIRONMENT DIVISION.
+
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQ-EXTR ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE DYNAMIC
+           RECORD KEY IS CHAVE-EXTR
+           FILE STATUS ARQ-OK.
+
+           SELECT ARQ-SEQ ASSIGN TO DISK
+           ORGANIZATION INDEXED
+           ACCESS MODE RANDOM
+           RECORD KEY IS CHAVE-CTRL
+           FILE STATUS ARQ-SEQ-OK.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQ-EXTR LABEL RECORD STANDARD
+           DATA RECORD IS R-EXTR
+           VALUE OF FILE-ID IS "ARQEXTR.DAT".
+
+       01 R-EXTR.
+           02 DATA-SISTEMA.
+               03 ANO PIC 99.
+               03 MES PIC 99.
+               03 DIA PIC 99.
+           02 CHAVE-EXTR.
+               03 CODIGO.
+                   04 AGENCIA PIC 9(4).
+                   04 CONTA PIC 9(4).
+               03 NUM-SEQ PIC 9(9).
+           02 TIPO-MOV PIC X(12).
+           02 VL-MOV PIC S9(9)V99.
+           02 SD-ATUAL PIC S9(9)V99.
+           02 OPERADOR PIC X(8).
+           66 COD-ID RENAMES AGENCIA THRU CONTA.
+
+       FD ARQ-SEQ LABEL RECORD STANDARD
+           DATA RECORD IS R-SEQ
+           VALUE OF FILE-ID IS "ARQSEQ.DAT".
+
+       01 R-SEQ.
+           02 CHAVE-CTRL PIC X(2).
+           02 ULTIMO-NUM-SEQ PIC 9(9).
+
+       WORKING-STORAGE SECTION.
+       01 ARQ-OK PIC X(2).
+       01 ARQ-SEQ-OK PIC X(2).
+
+       LINKAGE SECTION.
+       01 LS-COD-ID PIC 9(8).
+       01 LS-SD-ANTERIOR PIC S9(9)V99.
+       01 LS-SD-ATUAL PIC S9(9)V99.
+       01 LS-TIPO-MOV PIC X(12).
+       01 LS-OPERADOR PIC X(8).
+       01 LS-NUM-SEQ PIC 9(9).
+
+       PROCEDURE DIVISION USING LS-COD-ID, LS-SD-ANTERIOR, LS-SD-ATUAL,
+           LS-TIPO-MOV, LS-OPERADOR, LS-NUM-SEQ.
+
+       GRAVA-MOVIMENTO.
+           PERFORM PROXIMO-NUM-SEQ.
+           PERFORM ABRE-ARQ-EXTR.
+           MOVE LS-COD-ID TO CODIGO.
+           SUBTRACT LS-SD-ANTERIOR FROM LS-SD-ATUAL GIVING VL-MOV.
+           MOVE LS-SD-ATUAL TO SD-ATUAL.
+           MOVE LS-TIPO-MOV TO TIPO-MOV.
+           MOVE LS-OPERADOR TO OPERADOR.
+           ACCEPT DATA-SISTEMA FROM DATE.
+           WRITE R-EXTR.
+           MOVE NUM-SEQ TO LS-NUM-SEQ.
+           CLOSE ARQ-EXTR.
+       EXIT PROGRAM.
+
+       ABRE-ARQ-EXTR.
+           OPEN I-O ARQ-EXTR.
+           IF ARQ-OK NOT = "00"
+               CLOSE ARQ-EXTR
+               OPEN OUTPUT ARQ-EXTR
+               CLOSE ARQ-EXTR
+               OPEN I-O ARQ-EXTR.
+
+       PROXIMO-NUM-SEQ.
+           OPEN I-O ARQ-SEQ.
+           IF ARQ-SEQ-OK NOT = "00"
+               CLOSE ARQ-SEQ
+               OPEN OUTPUT ARQ-SEQ
+               MOVE "CT" TO CHAVE-CTRL
+               MOVE ZEROS TO ULTIMO-NUM-SEQ
+               WRITE R-SEQ
+               CLOSE ARQ-SEQ
+               OPEN I-O ARQ-SEQ.
+           MOVE "CT" TO CHAVE-CTRL
+           READ ARQ-SEQ.
+           ADD 1 TO ULTIMO-NUM-SEQ.
+           REWRITE R-SEQ.
+           MOVE ULTIMO-NUM-SEQ TO NUM-SEQ.
+           CLOSE ARQ-SEQ.
+
+       END PROGRAM REG-EXTR.
